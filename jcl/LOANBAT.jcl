@@ -0,0 +1,28 @@
+//LOANBAT  JOB (ACCTNO),'LOAN BATCH CALC',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Request 001 - overnight batch run of LOAN-CALCULATOR.
+//* Drives mode 3 (batch process loan applications from LOANIN)
+//* so loan officers can submit a whole day's applications at
+//* once instead of running the program interactively. The two
+//* ACCEPTs MAIN-PARAGRAPH issues for operator id and run mode
+//* are satisfied from SYSIN below rather than a terminal.
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=LOANCALC
+//STEPLIB  DD DSN=PROD.LOAN.LOADLIB,DISP=SHR
+//LOANIN   DD DSN=PROD.LOAN.APPLIN,DISP=SHR
+//BATCHOUT DD DSN=PROD.LOAN.BATCHOUT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100)
+//AUDITLOG DD DSN=PROD.LOAN.AUDITLOG,DISP=MOD,
+//             DCB=(RECFM=FB,LRECL=100)
+//CHKPOINT DD DSN=PROD.LOAN.CHKPOINT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//CTLRPT   DD SYSOUT=*
+//SYSIN    DD *
+BATCH01
+3
+/*
+//SYSOUT   DD SYSOUT=*
+//
