@@ -2,7 +2,69 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. LOAN-CALCULATOR.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SCHEDULE-REPORT-FILE ASSIGN TO "SCHEDRPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SCHEDRPT-STATUS.
+
+    SELECT LOAN-INPUT-FILE ASSIGN TO "LOANIN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-LOANIN-STATUS.
+
+    SELECT BATCH-RESULT-FILE ASSIGN TO "BATCHOUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-BATCHOUT-STATUS.
+
+    SELECT LOAN-MASTER ASSIGN TO "LOANMSTR"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS LM-LOAN-NUMBER
+        FILE STATUS IS WS-LOANMSTR-STATUS.
+
+    SELECT ARM-REPORT-FILE ASSIGN TO "ARMRPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ARMRPT-STATUS.
+
+    SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CHKPT-STATUS.
+
+    SELECT CONTROL-REPORT-FILE ASSIGN TO "CTLRPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CTLRPT-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  SCHEDULE-REPORT-FILE.
+01  SCHEDULE-REPORT-LINE    PIC X(80).
+
+FD  LOAN-INPUT-FILE.
+    COPY "LOANAPP.cpy".
+
+FD  BATCH-RESULT-FILE.
+01  BATCH-RESULT-LINE       PIC X(100).
+
+FD  LOAN-MASTER.
+    COPY "LOANMSTR.cpy".
+
+FD  ARM-REPORT-FILE.
+01  ARM-REPORT-LINE         PIC X(80).
+
+FD  AUDIT-FILE.
+01  AUDIT-LINE              PIC X(100).
+
+FD  CHECKPOINT-FILE.
+01  CHECKPOINT-LINE         PIC X(80).
+
+FD  CONTROL-REPORT-FILE.
+01  CONTROL-REPORT-LINE     PIC X(80).
+
 WORKING-STORAGE SECTION.
 01 WS-PRINCIPAL         PIC 9(8)V99.
 01 WS-INTEREST-ANNUAL   PIC 9(2)V999.
@@ -11,10 +73,226 @@ WORKING-STORAGE SECTION.
 01 WS-MONTHS            PIC 9(4).
 01 WS-MONTHLY-PAYMENT   PIC 9(8)V99.
 
+01 WS-RUN-MODE           PIC X(1).
+
+*> Request 000 - amortization schedule working fields
+01 WS-SCHEDRPT-STATUS         PIC XX.
+01 WS-SCHED-PERIOD            PIC 9(4).
+01 WS-SCHED-BALANCE           PIC 9(8)V99.
+01 WS-SCHED-INTEREST-PORTION  PIC 9(8)V99.
+01 WS-SCHED-PRINCIPAL-PORTION PIC 9(8)V99.
+01 WS-SCHED-PAYMENT           PIC 9(8)V99.
+
+01 WS-SCHEDULE-HEADING-1.
+   05 FILLER PIC X(80) VALUE
+      "PERIOD     PAYMENT       INTEREST      PRINCIPAL     BALANCE".
+01 WS-SCHEDULE-DETAIL-LINE.
+   05 WS-SD-PERIOD     PIC ZZZ9.
+   05 FILLER           PIC X(3) VALUE SPACES.
+   05 WS-SD-PAYMENT    PIC ZZZ,ZZZ,ZZ9.99.
+   05 FILLER           PIC X(3) VALUE SPACES.
+   05 WS-SD-INTEREST   PIC ZZZ,ZZZ,ZZ9.99.
+   05 FILLER           PIC X(3) VALUE SPACES.
+   05 WS-SD-PRINCIPAL  PIC ZZZ,ZZZ,ZZ9.99.
+   05 FILLER           PIC X(3) VALUE SPACES.
+   05 WS-SD-BALANCE    PIC ZZZ,ZZZ,ZZ9.99.
+
+*> Request 001 - batch processing working fields
+01 WS-EOF-FLAG              PIC X VALUE "N".
+01 WS-LOANIN-STATUS         PIC XX.
+01 WS-BATCHOUT-STATUS       PIC XX.
+
+01 WS-BATCH-HEADING-1.
+   05 FILLER PIC X(100) VALUE
+      "LOAN NUMBER   PRINCIPAL       RATE    YEARS   MONTHLY PAYMENT      TOTAL PAYMENT".
+01 WS-BATCH-DETAIL-LINE.
+   05 WS-BD-LOAN-NUMBER     PIC X(10).
+   05 FILLER                PIC X(2) VALUE SPACES.
+   05 WS-BD-PRINCIPAL       PIC ZZZ,ZZZ,ZZ9.99.
+   05 FILLER                PIC X(3) VALUE SPACES.
+   05 WS-BD-RATE            PIC Z9.999.
+   05 FILLER                PIC X(3) VALUE SPACES.
+   05 WS-BD-YEARS           PIC Z9.
+   05 FILLER                PIC X(5) VALUE SPACES.
+   05 WS-BD-PAYMENT         PIC ZZZ,ZZZ,ZZ9.99.
+   05 FILLER                PIC X(3) VALUE SPACES.
+   05 WS-BD-TOTAL-PAYMENT   PIC ZZZ,ZZZ,ZZ9.99.
+
+*> Request 001/008 - buffer for in-flight batch result lines, flushed
+*> to BATCHOUT in lockstep with the checkpoint (see WRITE-BATCH-CHECKPOINT
+*> and FLUSH-BATCH-RESULT-BUFFER) so a crash can never leave a result line
+*> written to BATCHOUT without the checkpoint that accounts for it, or
+*> vice versa.
+01 WS-BATCH-BUFFER-COUNT    PIC 9(4) VALUE 0.
+01 WS-BATCH-BUFFER-IDX      PIC 9(4).
+01 WS-BATCH-LINE-BUFFER.
+   05 WS-BATCH-BUFFERED-LINE OCCURS 50 TIMES PIC X(100).
+
+*> Request 002 - loan master maintenance working fields
+01 WS-LOANMSTR-STATUS       PIC XX.
+01 WS-MASTER-ACTION         PIC X(1).
+01 WS-MASTER-BORROWER-ID    PIC X(10).
+01 WS-MASTER-NEW-BALANCE    PIC 9(8)V99.
+
+*> Request 003 - input validation working fields
+01 WS-VALID-FLAG            PIC X VALUE "Y".
+01 WS-REJECT-REASON         PIC X(60).
+01 WS-YEARS-MAX              PIC 9(2) VALUE 40.
+01 WS-INTEREST-ANNUAL-MAX    PIC 9(2)V999 VALUE 0.250.
+
+*> Request 004 - extra-payment / early-payoff what-if working fields
+01 WS-EXTRA-PAYMENT             PIC 9(8)V99.
+01 WS-EXTRA-MONTHS              PIC 9(4).
+01 WS-EXTRA-BALANCE             PIC 9(8)V99.
+01 WS-EXTRA-INTEREST-PORTION    PIC 9(8)V99.
+01 WS-EXTRA-PRINCIPAL-PORTION   PIC 9(8)V99.
+01 WS-EXTRA-TOTAL-PAYMENT       PIC 9(8)V99.
+01 WS-EXTRA-TOTAL-INTEREST      PIC 9(8)V99.
+01 WS-STD-TOTAL-INTEREST        PIC 9(8)V99.
+01 WS-INTEREST-SAVED            PIC S9(8)V99.
+01 WS-MONTHS-SAVED              PIC S9(4).
+
+*> Request 005 - adjustable-rate (ARM) rate-change schedule working fields
+01 WS-RATE-TABLE-ENTRIES        PIC 9(2).
+01 WS-RATE-SCHEDULE.
+   05 WS-RATE-ENTRY OCCURS 20 TIMES.
+      10 WS-RATE-EFFECTIVE-MONTH  PIC 9(4).
+      10 WS-RATE-NEW-ANNUAL       PIC 9(2)V999.
+01 WS-RATE-IDX                  PIC 9(2).
+01 WS-RATE-ENTRY-INDEX          PIC 9(2).
+
+01 WS-ARMRPT-STATUS             PIC XX.
+01 WS-ARM-PERIOD                PIC 9(4).
+01 WS-ARM-REMAINING-MONTHS      PIC 9(4).
+01 WS-ARM-BALANCE               PIC 9(8)V99.
+01 WS-ARM-PAYMENT               PIC 9(8)V99.
+01 WS-ARM-CURRENT-RATE          PIC 9(2)V999.
+01 WS-ARM-INTEREST-PORTION      PIC 9(8)V99.
+01 WS-ARM-PRINCIPAL-PORTION     PIC 9(8)V99.
+
+*> Request 006 - escrow and fee rollup working fields
+01 WS-MONTHLY-TAX               PIC 9(6)V99.
+01 WS-MONTHLY-INSURANCE         PIC 9(6)V99.
+01 WS-MONTHLY-PMI               PIC 9(6)V99.
+01 WS-TOTAL-PAYMENT             PIC 9(8)V99.
+
+*> Request 007 - audit log working fields
+01 WS-OPERATOR-ID               PIC X(8).
+01 WS-AUDIT-STATUS              PIC XX.
+01 WS-AUDIT-DETAIL-LINE.
+   05 WS-AUD-TIMESTAMP    PIC X(21).
+   05 FILLER              PIC X(2) VALUE SPACES.
+   05 WS-AUD-OPERATOR     PIC X(8).
+   05 FILLER              PIC X(2) VALUE SPACES.
+   05 WS-AUD-PRINCIPAL    PIC ZZZ,ZZZ,ZZ9.99.
+   05 FILLER              PIC X(2) VALUE SPACES.
+   05 WS-AUD-RATE         PIC Z9.999.
+   05 FILLER              PIC X(2) VALUE SPACES.
+   05 WS-AUD-YEARS        PIC Z9.
+   05 FILLER              PIC X(2) VALUE SPACES.
+   05 WS-AUD-PAYMENT      PIC ZZZ,ZZZ,ZZ9.99.
+
+*> Request 008/009 - batch checkpoint/restart and control totals. The two
+*> requests share the same running counters: a restart must resume the
+*> control totals exactly where the interrupted run left off.
+01 WS-CHKPT-STATUS               PIC XX.
+01 WS-CHECKPOINT-INTERVAL        PIC 9(4) VALUE 50.
+01 WS-CURRENT-RECORD-NUM         PIC 9(6).
+
+01 WS-CHECKPOINT-RECORD.
+   05 WS-CKPT-RUN-COMPLETE       PIC X.
+   05 WS-CKPT-LAST-RECORD-NUM    PIC 9(6).
+   05 WS-CKPT-RECORDS-PROCESSED  PIC 9(6).
+   05 WS-CKPT-RECORDS-REJECTED   PIC 9(6).
+   05 WS-CKPT-TOTAL-PRINCIPAL    PIC 9(10)V99.
+   05 WS-CKPT-TOTAL-PAYMENT      PIC 9(10)V99.
+
+01 WS-RECORDS-PROCESSED          PIC 9(6).
+01 WS-RECORDS-REJECTED           PIC 9(6).
+01 WS-BATCH-TOTAL-PRINCIPAL      PIC 9(10)V99.
+01 WS-BATCH-TOTAL-PAYMENT        PIC 9(10)V99.
+01 WS-CTLRPT-STATUS              PIC XX.
+
+01 WS-CONTROL-HEADING-1.
+   05 FILLER PIC X(80) VALUE
+      "BATCH RUN CONTROL / BALANCING REPORT".
+01 WS-CONTROL-DETAIL-LINE.
+   05 WS-CD-LABEL   PIC X(30).
+   05 WS-CD-VALUE   PIC ZZZ,ZZZ,ZZZ,ZZ9.99.
+
+01 WS-ARM-HEADING-1.
+   05 FILLER PIC X(80) VALUE
+      "PERIOD  RATE   PAYMENT     INTEREST    PRINCIPAL   BALANCE".
+01 WS-ARM-DETAIL-LINE.
+   05 WS-AD-PERIOD     PIC ZZZ9.
+   05 FILLER           PIC X(2) VALUE SPACES.
+   05 WS-AD-RATE       PIC Z9.999.
+   05 FILLER           PIC X(2) VALUE SPACES.
+   05 WS-AD-PAYMENT    PIC ZZZ,ZZZ,ZZ9.99.
+   05 FILLER           PIC X(3) VALUE SPACES.
+   05 WS-AD-INTEREST   PIC ZZZ,ZZZ,ZZ9.99.
+   05 FILLER           PIC X(3) VALUE SPACES.
+   05 WS-AD-PRINCIPAL  PIC ZZZ,ZZZ,ZZ9.99.
+   05 FILLER           PIC X(3) VALUE SPACES.
+   05 WS-AD-BALANCE    PIC ZZZ,ZZZ,ZZ9.99.
+
 PROCEDURE DIVISION.
 MAIN-PARAGRAPH.
     DISPLAY "Welcome to the Loan Calculator".
     DISPLAY "--------------------------------".
+    DISPLAY "Enter your operator id: ".
+    ACCEPT WS-OPERATOR-ID.
+
+    DISPLAY "1. Calculate standard monthly payment".
+    DISPLAY "2. Print full amortization schedule".
+    DISPLAY "3. Batch process loan applications from LOANIN".
+    DISPLAY "4. Loan master maintenance (add/update/inquire)".
+    DISPLAY "5. Extra-payment / early-payoff what-if".
+    DISPLAY "6. Adjustable-rate (ARM) loan with rate-change schedule".
+    DISPLAY "Select an option: ".
+    ACCEPT WS-RUN-MODE.
+
+    EVALUATE WS-RUN-MODE
+        WHEN "1"
+            PERFORM ACCEPT-LOAN-TERMS
+            PERFORM VALIDATE-LOAN-TERMS
+            IF WS-VALID-FLAG = "N"
+                DISPLAY "Loan rejected: " WS-REJECT-REASON
+            ELSE
+                PERFORM COMPUTE-MONTHLY-PAYMENT
+                PERFORM WRITE-AUDIT-LOG-ENTRY
+                DISPLAY "Your monthly payment (principal & interest) is: $"
+                    WS-MONTHLY-PAYMENT
+                PERFORM ACCEPT-ESCROW-AMOUNTS
+                PERFORM COMPUTE-TOTAL-PAYMENT
+                DISPLAY "Your total monthly payment (PI + tax, "
+                    "insurance & PMI) is: $" WS-TOTAL-PAYMENT
+            END-IF
+        WHEN "2"
+            PERFORM ACCEPT-LOAN-TERMS
+            PERFORM VALIDATE-LOAN-TERMS
+            IF WS-VALID-FLAG = "N"
+                DISPLAY "Loan rejected: " WS-REJECT-REASON
+            ELSE
+                PERFORM COMPUTE-MONTHLY-PAYMENT
+                PERFORM WRITE-AUDIT-LOG-ENTRY
+                PERFORM PRINT-AMORTIZATION-SCHEDULE
+            END-IF
+        WHEN "3"
+            PERFORM BATCH-PROCESS-LOANS
+        WHEN "4"
+            PERFORM MASTER-FILE-MAINTENANCE
+        WHEN "5"
+            PERFORM EXTRA-PAYMENT-WHATIF-MODE
+        WHEN "6"
+            PERFORM ARM-CALCULATION-MODE
+        WHEN OTHER
+            DISPLAY "Invalid option selected."
+    END-EVALUATE.
+
+    STOP RUN.
+
+ACCEPT-LOAN-TERMS.
     DISPLAY "Enter the loan principal amount (e.g. 20000.00): ".
     ACCEPT WS-PRINCIPAL.
 
@@ -24,6 +302,27 @@ MAIN-PARAGRAPH.
     DISPLAY "Enter the term in years (e.g. 5): ".
     ACCEPT WS-YEARS.
 
+VALIDATE-LOAN-TERMS.
+    MOVE "Y" TO WS-VALID-FLAG.
+    MOVE SPACES TO WS-REJECT-REASON.
+
+    IF WS-PRINCIPAL = 0
+        MOVE "N" TO WS-VALID-FLAG
+        MOVE "principal must be greater than zero" TO WS-REJECT-REASON
+    ELSE
+        IF WS-YEARS < 1 OR WS-YEARS > WS-YEARS-MAX
+            MOVE "N" TO WS-VALID-FLAG
+            MOVE "term must be between 1 and 40 years" TO WS-REJECT-REASON
+        ELSE
+            IF WS-INTEREST-ANNUAL > WS-INTEREST-ANNUAL-MAX
+                MOVE "N" TO WS-VALID-FLAG
+                MOVE "annual interest rate exceeds the allowed maximum"
+                    TO WS-REJECT-REASON
+            END-IF
+        END-IF
+    END-IF.
+
+COMPUTE-MONTHLY-PAYMENT.
     COMPUTE WS-MONTHS = WS-YEARS * 12.
     COMPUTE WS-INTEREST-MONTHLY = WS-INTEREST-ANNUAL / 12.
 
@@ -33,12 +332,566 @@ MAIN-PARAGRAPH.
     ELSE
         *> Standard loan amortization formula:
         *> monthlyPayment = P * ( i / (1 - (1 + i)^(-n)) )
-        COMPUTE WS-MONTHLY-PAYMENT = 
+        COMPUTE WS-MONTHLY-PAYMENT =
             WS-PRINCIPAL *
             (WS-INTEREST-MONTHLY /
              (1 - (1 + WS-INTEREST-MONTHLY) ** -WS-MONTHS))
-    END-IF
+    END-IF.
 
-    DISPLAY "Your monthly payment is: $" WS-MONTHLY-PAYMENT
+ACCEPT-ESCROW-AMOUNTS.
+    DISPLAY "Enter the monthly property tax escrow (e.g. 300.00): ".
+    ACCEPT WS-MONTHLY-TAX.
 
-    STOP RUN.
+    DISPLAY "Enter the monthly hazard insurance amount (e.g. 80.00): ".
+    ACCEPT WS-MONTHLY-INSURANCE.
+
+    DISPLAY "Enter the monthly PMI amount (e.g. 0.00 if none): ".
+    ACCEPT WS-MONTHLY-PMI.
+
+COMPUTE-TOTAL-PAYMENT.
+    COMPUTE WS-TOTAL-PAYMENT =
+        WS-MONTHLY-PAYMENT + WS-MONTHLY-TAX +
+        WS-MONTHLY-INSURANCE + WS-MONTHLY-PMI.
+
+WRITE-AUDIT-LOG-ENTRY.
+    MOVE FUNCTION CURRENT-DATE TO WS-AUD-TIMESTAMP.
+    MOVE WS-OPERATOR-ID        TO WS-AUD-OPERATOR.
+    MOVE WS-PRINCIPAL          TO WS-AUD-PRINCIPAL.
+    MOVE WS-INTEREST-ANNUAL    TO WS-AUD-RATE.
+    MOVE WS-YEARS              TO WS-AUD-YEARS.
+    MOVE WS-MONTHLY-PAYMENT    TO WS-AUD-PAYMENT.
+
+    OPEN EXTEND AUDIT-FILE.
+    IF WS-AUDIT-STATUS = "35"
+        *> First run on this system - the trail file does not exist yet.
+        OPEN OUTPUT AUDIT-FILE
+        CLOSE AUDIT-FILE
+        OPEN EXTEND AUDIT-FILE
+    END-IF.
+
+    MOVE WS-AUDIT-DETAIL-LINE TO AUDIT-LINE.
+    WRITE AUDIT-LINE.
+    CLOSE AUDIT-FILE.
+
+PRINT-AMORTIZATION-SCHEDULE.
+    OPEN OUTPUT SCHEDULE-REPORT-FILE.
+    IF WS-SCHEDRPT-STATUS NOT = "00"
+        DISPLAY "Unable to open SCHEDRPT, file status " WS-SCHEDRPT-STATUS
+    ELSE
+        MOVE WS-SCHEDULE-HEADING-1 TO SCHEDULE-REPORT-LINE
+        WRITE SCHEDULE-REPORT-LINE
+
+        MOVE WS-PRINCIPAL TO WS-SCHED-BALANCE
+        PERFORM VARYING WS-SCHED-PERIOD FROM 1 BY 1
+                UNTIL WS-SCHED-PERIOD > WS-MONTHS
+            COMPUTE WS-SCHED-INTEREST-PORTION ROUNDED =
+                WS-SCHED-BALANCE * WS-INTEREST-MONTHLY
+
+            MOVE WS-MONTHLY-PAYMENT TO WS-SCHED-PAYMENT
+            IF WS-SCHED-PERIOD = WS-MONTHS
+                *> Final period pays off exactly whatever balance remains,
+                *> absorbing any rounding drift from the earlier periods.
+                COMPUTE WS-SCHED-PAYMENT ROUNDED =
+                    WS-SCHED-BALANCE + WS-SCHED-INTEREST-PORTION
+            END-IF
+
+            COMPUTE WS-SCHED-PRINCIPAL-PORTION =
+                WS-SCHED-PAYMENT - WS-SCHED-INTEREST-PORTION
+
+            COMPUTE WS-SCHED-BALANCE =
+                WS-SCHED-BALANCE - WS-SCHED-PRINCIPAL-PORTION
+
+            MOVE WS-SCHED-PERIOD           TO WS-SD-PERIOD
+            MOVE WS-SCHED-PAYMENT          TO WS-SD-PAYMENT
+            MOVE WS-SCHED-INTEREST-PORTION TO WS-SD-INTEREST
+            MOVE WS-SCHED-PRINCIPAL-PORTION TO WS-SD-PRINCIPAL
+            MOVE WS-SCHED-BALANCE           TO WS-SD-BALANCE
+
+            MOVE WS-SCHEDULE-DETAIL-LINE TO SCHEDULE-REPORT-LINE
+            WRITE SCHEDULE-REPORT-LINE
+        END-PERFORM
+
+        CLOSE SCHEDULE-REPORT-FILE
+        DISPLAY "Amortization schedule written to SCHEDRPT"
+    END-IF.
+
+BATCH-PROCESS-LOANS.
+    PERFORM READ-BATCH-CHECKPOINT.
+
+    OPEN INPUT LOAN-INPUT-FILE.
+    IF WS-LOANIN-STATUS NOT = "00"
+        DISPLAY "Unable to open LOANIN, file status " WS-LOANIN-STATUS
+    ELSE
+        MOVE 0 TO WS-BATCH-BUFFER-COUNT
+
+        IF WS-CKPT-RUN-COMPLETE = "N"
+            MOVE WS-CKPT-LAST-RECORD-NUM   TO WS-CURRENT-RECORD-NUM
+            MOVE WS-CKPT-RECORDS-PROCESSED TO WS-RECORDS-PROCESSED
+            MOVE WS-CKPT-RECORDS-REJECTED  TO WS-RECORDS-REJECTED
+            MOVE WS-CKPT-TOTAL-PRINCIPAL   TO WS-BATCH-TOTAL-PRINCIPAL
+            MOVE WS-CKPT-TOTAL-PAYMENT     TO WS-BATCH-TOTAL-PAYMENT
+
+            DISPLAY "Resuming batch run after record " WS-CKPT-LAST-RECORD-NUM
+            PERFORM SKIP-PROCESSED-RECORDS
+            OPEN EXTEND BATCH-RESULT-FILE
+        ELSE
+            MOVE 0 TO WS-CURRENT-RECORD-NUM
+            MOVE 0 TO WS-RECORDS-PROCESSED
+            MOVE 0 TO WS-RECORDS-REJECTED
+            MOVE 0 TO WS-BATCH-TOTAL-PRINCIPAL
+            MOVE 0 TO WS-BATCH-TOTAL-PAYMENT
+
+            OPEN OUTPUT BATCH-RESULT-FILE
+        END-IF
+
+        IF WS-BATCHOUT-STATUS NOT = "00"
+            DISPLAY "Unable to open BATCHOUT, file status "
+                WS-BATCHOUT-STATUS
+            CLOSE LOAN-INPUT-FILE
+        ELSE
+            IF WS-CKPT-RUN-COMPLETE NOT = "N"
+                MOVE WS-BATCH-HEADING-1 TO BATCH-RESULT-LINE
+                WRITE BATCH-RESULT-LINE
+            END-IF
+
+            MOVE "N" TO WS-EOF-FLAG
+            PERFORM UNTIL WS-EOF-FLAG = "Y"
+                READ LOAN-INPUT-FILE
+                    AT END
+                        MOVE "Y" TO WS-EOF-FLAG
+                    NOT AT END
+                        ADD 1 TO WS-CURRENT-RECORD-NUM
+                        PERFORM PROCESS-ONE-APPLICATION
+                        IF FUNCTION MOD(WS-CURRENT-RECORD-NUM
+                                WS-CHECKPOINT-INTERVAL) = 0
+                            *> Result lines must be durably on disk
+                            *> before the checkpoint that accounts for
+                            *> them is written, or a restart could skip
+                            *> input records whose results never made
+                            *> it to BATCHOUT.
+                            PERFORM FLUSH-BATCH-RESULT-BUFFER
+                            PERFORM WRITE-BATCH-CHECKPOINT
+                        END-IF
+                END-READ
+            END-PERFORM
+
+            PERFORM FLUSH-BATCH-RESULT-BUFFER
+
+            CLOSE LOAN-INPUT-FILE
+            CLOSE BATCH-RESULT-FILE
+
+            MOVE "Y" TO WS-CKPT-RUN-COMPLETE
+            PERFORM WRITE-BATCH-CHECKPOINT
+            PERFORM WRITE-CONTROL-REPORT
+
+            DISPLAY "Batch results written to BATCHOUT"
+        END-IF
+    END-IF.
+
+SKIP-PROCESSED-RECORDS.
+    PERFORM WS-CKPT-LAST-RECORD-NUM TIMES
+        READ LOAN-INPUT-FILE
+            AT END
+                CONTINUE
+        END-READ
+    END-PERFORM.
+
+FLUSH-BATCH-RESULT-BUFFER.
+    PERFORM VARYING WS-BATCH-BUFFER-IDX FROM 1 BY 1
+            UNTIL WS-BATCH-BUFFER-IDX > WS-BATCH-BUFFER-COUNT
+        MOVE WS-BATCH-BUFFERED-LINE(WS-BATCH-BUFFER-IDX) TO
+            BATCH-RESULT-LINE
+        WRITE BATCH-RESULT-LINE
+    END-PERFORM.
+    MOVE 0 TO WS-BATCH-BUFFER-COUNT.
+
+READ-BATCH-CHECKPOINT.
+    MOVE "Y" TO WS-CKPT-RUN-COMPLETE.
+    MOVE 0   TO WS-CKPT-LAST-RECORD-NUM.
+    MOVE 0   TO WS-CKPT-RECORDS-PROCESSED.
+    MOVE 0   TO WS-CKPT-RECORDS-REJECTED.
+    MOVE 0   TO WS-CKPT-TOTAL-PRINCIPAL.
+    MOVE 0   TO WS-CKPT-TOTAL-PAYMENT.
+
+    OPEN INPUT CHECKPOINT-FILE.
+    IF WS-CHKPT-STATUS = "00"
+        READ CHECKPOINT-FILE
+            AT END
+                CONTINUE
+        END-READ
+        IF WS-CHKPT-STATUS = "00"
+            MOVE CHECKPOINT-LINE TO WS-CHECKPOINT-RECORD
+        END-IF
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+WRITE-BATCH-CHECKPOINT.
+    MOVE WS-CURRENT-RECORD-NUM    TO WS-CKPT-LAST-RECORD-NUM.
+    MOVE WS-RECORDS-PROCESSED     TO WS-CKPT-RECORDS-PROCESSED.
+    MOVE WS-RECORDS-REJECTED      TO WS-CKPT-RECORDS-REJECTED.
+    MOVE WS-BATCH-TOTAL-PRINCIPAL TO WS-CKPT-TOTAL-PRINCIPAL.
+    MOVE WS-BATCH-TOTAL-PAYMENT   TO WS-CKPT-TOTAL-PAYMENT.
+
+    *> The checkpoint only ever needs to hold the latest snapshot, so
+    *> (unlike the audit trail) it is simply overwritten each time rather
+    *> than appended/extended.
+    MOVE WS-CHECKPOINT-RECORD TO CHECKPOINT-LINE.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    IF WS-CHKPT-STATUS NOT = "00"
+        DISPLAY "Unable to open CHKPOINT, file status " WS-CHKPT-STATUS
+    ELSE
+        WRITE CHECKPOINT-LINE
+        IF WS-CHKPT-STATUS NOT = "00"
+            DISPLAY "Checkpoint write failed, file status " WS-CHKPT-STATUS
+        END-IF
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+WRITE-CONTROL-REPORT.
+    OPEN OUTPUT CONTROL-REPORT-FILE.
+    IF WS-CTLRPT-STATUS NOT = "00"
+        DISPLAY "Unable to open CTLRPT, file status " WS-CTLRPT-STATUS
+    ELSE
+        MOVE WS-CONTROL-HEADING-1 TO CONTROL-REPORT-LINE
+        WRITE CONTROL-REPORT-LINE
+
+        MOVE SPACES TO WS-CONTROL-DETAIL-LINE
+        MOVE "Records processed (booked)   " TO WS-CD-LABEL
+        MOVE WS-RECORDS-PROCESSED TO WS-CD-VALUE
+        MOVE WS-CONTROL-DETAIL-LINE TO CONTROL-REPORT-LINE
+        WRITE CONTROL-REPORT-LINE
+
+        MOVE SPACES TO WS-CONTROL-DETAIL-LINE
+        MOVE "Records rejected              " TO WS-CD-LABEL
+        MOVE WS-RECORDS-REJECTED TO WS-CD-VALUE
+        MOVE WS-CONTROL-DETAIL-LINE TO CONTROL-REPORT-LINE
+        WRITE CONTROL-REPORT-LINE
+
+        MOVE SPACES TO WS-CONTROL-DETAIL-LINE
+        MOVE "Total principal booked        " TO WS-CD-LABEL
+        MOVE WS-BATCH-TOTAL-PRINCIPAL TO WS-CD-VALUE
+        MOVE WS-CONTROL-DETAIL-LINE TO CONTROL-REPORT-LINE
+        WRITE CONTROL-REPORT-LINE
+
+        MOVE SPACES TO WS-CONTROL-DETAIL-LINE
+        MOVE "Total monthly payments booked " TO WS-CD-LABEL
+        MOVE WS-BATCH-TOTAL-PAYMENT TO WS-CD-VALUE
+        MOVE WS-CONTROL-DETAIL-LINE TO CONTROL-REPORT-LINE
+        WRITE CONTROL-REPORT-LINE
+
+        CLOSE CONTROL-REPORT-FILE
+        DISPLAY "Control report written to CTLRPT"
+    END-IF.
+
+PROCESS-ONE-APPLICATION.
+    MOVE LA-PRINCIPAL       TO WS-PRINCIPAL.
+    MOVE LA-INTEREST-ANNUAL TO WS-INTEREST-ANNUAL.
+    MOVE LA-YEARS           TO WS-YEARS.
+
+    PERFORM VALIDATE-LOAN-TERMS.
+
+    ADD 1 TO WS-BATCH-BUFFER-COUNT.
+    IF WS-VALID-FLAG = "N"
+        ADD 1 TO WS-RECORDS-REJECTED
+        MOVE LA-LOAN-NUMBER TO WS-BD-LOAN-NUMBER
+        MOVE SPACES TO BATCH-RESULT-LINE
+        STRING WS-BD-LOAN-NUMBER "  REJECTED - " WS-REJECT-REASON
+            DELIMITED BY SIZE INTO BATCH-RESULT-LINE
+        MOVE BATCH-RESULT-LINE TO
+            WS-BATCH-BUFFERED-LINE(WS-BATCH-BUFFER-COUNT)
+    ELSE
+        PERFORM COMPUTE-MONTHLY-PAYMENT
+        PERFORM WRITE-AUDIT-LOG-ENTRY
+
+        MOVE LA-MONTHLY-TAX       TO WS-MONTHLY-TAX
+        MOVE LA-MONTHLY-INSURANCE TO WS-MONTHLY-INSURANCE
+        MOVE LA-MONTHLY-PMI       TO WS-MONTHLY-PMI
+        PERFORM COMPUTE-TOTAL-PAYMENT
+
+        ADD 1 TO WS-RECORDS-PROCESSED
+        ADD WS-PRINCIPAL       TO WS-BATCH-TOTAL-PRINCIPAL
+        ADD WS-MONTHLY-PAYMENT TO WS-BATCH-TOTAL-PAYMENT
+
+        MOVE LA-LOAN-NUMBER     TO WS-BD-LOAN-NUMBER
+        MOVE WS-PRINCIPAL       TO WS-BD-PRINCIPAL
+        MOVE WS-INTEREST-ANNUAL TO WS-BD-RATE
+        MOVE WS-YEARS           TO WS-BD-YEARS
+        MOVE WS-MONTHLY-PAYMENT TO WS-BD-PAYMENT
+        MOVE WS-TOTAL-PAYMENT   TO WS-BD-TOTAL-PAYMENT
+
+        MOVE WS-BATCH-DETAIL-LINE TO
+            WS-BATCH-BUFFERED-LINE(WS-BATCH-BUFFER-COUNT)
+    END-IF.
+
+MASTER-FILE-MAINTENANCE.
+    DISPLAY "A. Add a new loan to the master file".
+    DISPLAY "U. Update a loan's current balance".
+    DISPLAY "I. Inquire on a loan".
+    DISPLAY "Select an action: ".
+    ACCEPT WS-MASTER-ACTION.
+
+    OPEN I-O LOAN-MASTER.
+    IF WS-LOANMSTR-STATUS = "35"
+        *> File does not exist yet - create it on the first add.
+        OPEN OUTPUT LOAN-MASTER
+        CLOSE LOAN-MASTER
+        OPEN I-O LOAN-MASTER
+    END-IF.
+
+    EVALUATE WS-MASTER-ACTION
+        WHEN "A"
+            PERFORM ADD-LOAN-TO-MASTER
+        WHEN "U"
+            PERFORM UPDATE-LOAN-MASTER
+        WHEN "I"
+            PERFORM INQUIRE-LOAN-MASTER
+        WHEN OTHER
+            DISPLAY "Invalid action selected."
+    END-EVALUATE.
+
+    CLOSE LOAN-MASTER.
+
+ADD-LOAN-TO-MASTER.
+    DISPLAY "Enter the loan number: ".
+    ACCEPT LM-LOAN-NUMBER.
+
+    DISPLAY "Enter the borrower id: ".
+    ACCEPT WS-MASTER-BORROWER-ID.
+
+    PERFORM ACCEPT-LOAN-TERMS.
+    PERFORM VALIDATE-LOAN-TERMS.
+
+    IF WS-VALID-FLAG = "N"
+        DISPLAY "Loan rejected: " WS-REJECT-REASON
+    ELSE
+        PERFORM COMPUTE-MONTHLY-PAYMENT
+        PERFORM WRITE-AUDIT-LOG-ENTRY
+        PERFORM ACCEPT-ESCROW-AMOUNTS
+        PERFORM COMPUTE-TOTAL-PAYMENT
+
+        MOVE WS-MASTER-BORROWER-ID TO LM-BORROWER-ID
+        MOVE WS-PRINCIPAL          TO LM-PRINCIPAL
+        MOVE WS-INTEREST-ANNUAL    TO LM-INTEREST-ANNUAL
+        MOVE WS-YEARS              TO LM-YEARS
+        MOVE WS-MONTHLY-PAYMENT    TO LM-MONTHLY-PAYMENT
+        MOVE WS-PRINCIPAL          TO LM-CURRENT-BALANCE
+        MOVE WS-MONTHLY-TAX        TO LM-MONTHLY-TAX
+        MOVE WS-MONTHLY-INSURANCE  TO LM-MONTHLY-INSURANCE
+        MOVE WS-MONTHLY-PMI        TO LM-MONTHLY-PMI
+        MOVE WS-TOTAL-PAYMENT      TO LM-TOTAL-PAYMENT
+        ACCEPT LM-ORIGINATION-DATE FROM DATE YYYYMMDD
+
+        WRITE LOAN-MASTER-RECORD
+        IF WS-LOANMSTR-STATUS = "00"
+            DISPLAY "Loan " LM-LOAN-NUMBER " added to the master file."
+        ELSE
+            DISPLAY "Unable to add loan, file status " WS-LOANMSTR-STATUS
+        END-IF
+    END-IF.
+
+UPDATE-LOAN-MASTER.
+    DISPLAY "Enter the loan number to update: ".
+    ACCEPT LM-LOAN-NUMBER.
+
+    READ LOAN-MASTER
+        INVALID KEY
+            DISPLAY "Loan " LM-LOAN-NUMBER " not found."
+    END-READ.
+
+    IF WS-LOANMSTR-STATUS = "00"
+        DISPLAY "Enter the new current balance: "
+        ACCEPT WS-MASTER-NEW-BALANCE
+        MOVE WS-MASTER-NEW-BALANCE TO LM-CURRENT-BALANCE
+        REWRITE LOAN-MASTER-RECORD
+        IF WS-LOANMSTR-STATUS = "00"
+            DISPLAY "Loan " LM-LOAN-NUMBER " updated."
+        ELSE
+            DISPLAY "Unable to update loan, file status " WS-LOANMSTR-STATUS
+        END-IF
+    END-IF.
+
+INQUIRE-LOAN-MASTER.
+    DISPLAY "Enter the loan number to inquire on: ".
+    ACCEPT LM-LOAN-NUMBER.
+
+    READ LOAN-MASTER
+        INVALID KEY
+            DISPLAY "Loan " LM-LOAN-NUMBER " not found."
+    END-READ.
+
+    IF WS-LOANMSTR-STATUS = "00"
+        DISPLAY "Loan number ......: " LM-LOAN-NUMBER
+        DISPLAY "Borrower id ......: " LM-BORROWER-ID
+        DISPLAY "Principal ........: " LM-PRINCIPAL
+        DISPLAY "Annual rate ......: " LM-INTEREST-ANNUAL
+        DISPLAY "Term (years) .....: " LM-YEARS
+        DISPLAY "Monthly payment ..: " LM-MONTHLY-PAYMENT
+        DISPLAY "Origination date .: " LM-ORIGINATION-DATE
+        DISPLAY "Current balance ..: " LM-CURRENT-BALANCE
+        DISPLAY "Monthly tax ......: " LM-MONTHLY-TAX
+        DISPLAY "Monthly insurance : " LM-MONTHLY-INSURANCE
+        DISPLAY "Monthly PMI ......: " LM-MONTHLY-PMI
+        DISPLAY "Total payment ....: " LM-TOTAL-PAYMENT
+    END-IF.
+
+EXTRA-PAYMENT-WHATIF-MODE.
+    PERFORM ACCEPT-LOAN-TERMS.
+    PERFORM VALIDATE-LOAN-TERMS.
+
+    IF WS-VALID-FLAG = "N"
+        DISPLAY "Loan rejected: " WS-REJECT-REASON
+    ELSE
+        PERFORM COMPUTE-MONTHLY-PAYMENT
+        PERFORM WRITE-AUDIT-LOG-ENTRY
+
+        DISPLAY "Enter the extra monthly principal payment (e.g. 50.00): "
+        ACCEPT WS-EXTRA-PAYMENT
+
+        COMPUTE WS-STD-TOTAL-INTEREST =
+            (WS-MONTHLY-PAYMENT * WS-MONTHS) - WS-PRINCIPAL
+
+        PERFORM RUN-EXTRA-PAYMENT-AMORTIZATION
+
+        COMPUTE WS-INTEREST-SAVED =
+            WS-STD-TOTAL-INTEREST - WS-EXTRA-TOTAL-INTEREST
+        COMPUTE WS-MONTHS-SAVED = WS-MONTHS - WS-EXTRA-MONTHS
+
+        DISPLAY "Standard term ............: " WS-MONTHS " months"
+        DISPLAY "Standard total interest ..: $" WS-STD-TOTAL-INTEREST
+        DISPLAY "New payoff term ..........: " WS-EXTRA-MONTHS " months"
+        DISPLAY "New total interest ........: $" WS-EXTRA-TOTAL-INTEREST
+        DISPLAY "Months saved ..............: " WS-MONTHS-SAVED
+        DISPLAY "Total interest saved ......: $" WS-INTEREST-SAVED
+    END-IF.
+
+RUN-EXTRA-PAYMENT-AMORTIZATION.
+    MOVE WS-PRINCIPAL TO WS-EXTRA-BALANCE.
+    MOVE 0 TO WS-EXTRA-MONTHS.
+    MOVE 0 TO WS-EXTRA-TOTAL-INTEREST.
+
+    PERFORM UNTIL WS-EXTRA-BALANCE = 0 OR WS-EXTRA-MONTHS >= 9999
+        ADD 1 TO WS-EXTRA-MONTHS
+
+        COMPUTE WS-EXTRA-INTEREST-PORTION ROUNDED =
+            WS-EXTRA-BALANCE * WS-INTEREST-MONTHLY
+        ADD WS-EXTRA-INTEREST-PORTION TO WS-EXTRA-TOTAL-INTEREST
+
+        COMPUTE WS-EXTRA-TOTAL-PAYMENT =
+            WS-MONTHLY-PAYMENT + WS-EXTRA-PAYMENT
+
+        IF WS-EXTRA-TOTAL-PAYMENT - WS-EXTRA-INTEREST-PORTION
+                >= WS-EXTRA-BALANCE
+            MOVE 0 TO WS-EXTRA-BALANCE
+        ELSE
+            COMPUTE WS-EXTRA-PRINCIPAL-PORTION =
+                WS-EXTRA-TOTAL-PAYMENT - WS-EXTRA-INTEREST-PORTION
+            COMPUTE WS-EXTRA-BALANCE =
+                WS-EXTRA-BALANCE - WS-EXTRA-PRINCIPAL-PORTION
+        END-IF
+    END-PERFORM.
+
+ARM-CALCULATION-MODE.
+    PERFORM ACCEPT-LOAN-TERMS.
+    PERFORM VALIDATE-LOAN-TERMS.
+
+    IF WS-VALID-FLAG = "N"
+        DISPLAY "Loan rejected: " WS-REJECT-REASON
+    ELSE
+        PERFORM COMPUTE-MONTHLY-PAYMENT
+        PERFORM WRITE-AUDIT-LOG-ENTRY
+        PERFORM ACCEPT-RATE-CHANGE-SCHEDULE
+        PERFORM RUN-ARM-AMORTIZATION
+    END-IF.
+
+ACCEPT-RATE-CHANGE-SCHEDULE.
+    DISPLAY "How many rate-change entries (0-20)? ".
+    ACCEPT WS-RATE-TABLE-ENTRIES.
+
+    PERFORM UNTIL WS-RATE-TABLE-ENTRIES <= 20
+        DISPLAY "Entry count must be between 0 and 20 - re-enter: "
+        ACCEPT WS-RATE-TABLE-ENTRIES
+    END-PERFORM.
+
+    PERFORM VARYING WS-RATE-IDX FROM 1 BY 1
+            UNTIL WS-RATE-IDX > WS-RATE-TABLE-ENTRIES
+        DISPLAY "Entry " WS-RATE-IDX " effective month: "
+        ACCEPT WS-RATE-EFFECTIVE-MONTH(WS-RATE-IDX)
+        DISPLAY "Entry " WS-RATE-IDX " new annual rate: "
+        ACCEPT WS-RATE-NEW-ANNUAL(WS-RATE-IDX)
+
+        PERFORM UNTIL WS-RATE-NEW-ANNUAL(WS-RATE-IDX) <=
+                WS-INTEREST-ANNUAL-MAX
+            DISPLAY "Rate exceeds the allowed maximum - re-enter: "
+            ACCEPT WS-RATE-NEW-ANNUAL(WS-RATE-IDX)
+        END-PERFORM
+    END-PERFORM.
+
+RUN-ARM-AMORTIZATION.
+    OPEN OUTPUT ARM-REPORT-FILE.
+    IF WS-ARMRPT-STATUS NOT = "00"
+        DISPLAY "Unable to open ARMRPT, file status " WS-ARMRPT-STATUS
+    ELSE
+        MOVE WS-ARM-HEADING-1 TO ARM-REPORT-LINE
+        WRITE ARM-REPORT-LINE
+
+        MOVE WS-PRINCIPAL       TO WS-ARM-BALANCE
+        MOVE WS-INTEREST-ANNUAL TO WS-ARM-CURRENT-RATE
+        MOVE WS-MONTHLY-PAYMENT TO WS-ARM-PAYMENT
+        MOVE 1                  TO WS-RATE-ENTRY-INDEX
+
+        PERFORM VARYING WS-ARM-PERIOD FROM 1 BY 1
+                UNTIL WS-ARM-PERIOD > WS-MONTHS
+            IF WS-RATE-ENTRY-INDEX <= WS-RATE-TABLE-ENTRIES
+                    AND WS-ARM-PERIOD =
+                        WS-RATE-EFFECTIVE-MONTH(WS-RATE-ENTRY-INDEX)
+                MOVE WS-RATE-NEW-ANNUAL(WS-RATE-ENTRY-INDEX)
+                    TO WS-ARM-CURRENT-RATE
+                COMPUTE WS-INTEREST-MONTHLY = WS-ARM-CURRENT-RATE / 12
+                COMPUTE WS-ARM-REMAINING-MONTHS =
+                    WS-MONTHS - WS-ARM-PERIOD + 1
+                PERFORM RECOMPUTE-ARM-PAYMENT
+                ADD 1 TO WS-RATE-ENTRY-INDEX
+            END-IF
+
+            COMPUTE WS-ARM-INTEREST-PORTION ROUNDED =
+                WS-ARM-BALANCE * WS-INTEREST-MONTHLY
+
+            IF WS-ARM-PERIOD = WS-MONTHS
+                *> Final period pays off exactly whatever balance remains,
+                *> absorbing any rounding drift from the earlier periods.
+                COMPUTE WS-ARM-PRINCIPAL-PORTION = WS-ARM-BALANCE
+            ELSE
+                COMPUTE WS-ARM-PRINCIPAL-PORTION =
+                    WS-ARM-PAYMENT - WS-ARM-INTEREST-PORTION
+            END-IF
+
+            COMPUTE WS-ARM-BALANCE =
+                WS-ARM-BALANCE - WS-ARM-PRINCIPAL-PORTION
+
+            MOVE WS-ARM-PERIOD              TO WS-AD-PERIOD
+            MOVE WS-ARM-CURRENT-RATE        TO WS-AD-RATE
+            MOVE WS-ARM-PAYMENT             TO WS-AD-PAYMENT
+            MOVE WS-ARM-INTEREST-PORTION    TO WS-AD-INTEREST
+            MOVE WS-ARM-PRINCIPAL-PORTION   TO WS-AD-PRINCIPAL
+            MOVE WS-ARM-BALANCE             TO WS-AD-BALANCE
+
+            MOVE WS-ARM-DETAIL-LINE TO ARM-REPORT-LINE
+            WRITE ARM-REPORT-LINE
+        END-PERFORM
+
+        CLOSE ARM-REPORT-FILE
+        DISPLAY "ARM amortization schedule written to ARMRPT"
+    END-IF.
+
+RECOMPUTE-ARM-PAYMENT.
+    IF WS-ARM-CURRENT-RATE = 0
+        COMPUTE WS-ARM-PAYMENT =
+            WS-ARM-BALANCE / WS-ARM-REMAINING-MONTHS
+    ELSE
+        *> Same standard amortization formula as COMPUTE-MONTHLY-PAYMENT,
+        *> re-run against the remaining balance and remaining term.
+        COMPUTE WS-ARM-PAYMENT =
+            WS-ARM-BALANCE *
+            (WS-INTEREST-MONTHLY /
+             (1 - (1 + WS-INTEREST-MONTHLY) ** -WS-ARM-REMAINING-MONTHS))
+    END-IF.
