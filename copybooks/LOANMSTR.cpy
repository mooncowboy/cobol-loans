@@ -0,0 +1,14 @@
+    *> Loan master record - one per booked loan in the serviced portfolio.
+    01  LOAN-MASTER-RECORD.
+        05  LM-LOAN-NUMBER          PIC X(10).
+        05  LM-BORROWER-ID          PIC X(10).
+        05  LM-PRINCIPAL            PIC 9(8)V99.
+        05  LM-INTEREST-ANNUAL      PIC 9(2)V999.
+        05  LM-YEARS                PIC 9(2).
+        05  LM-MONTHLY-PAYMENT      PIC 9(8)V99.
+        05  LM-ORIGINATION-DATE     PIC 9(8).
+        05  LM-CURRENT-BALANCE      PIC 9(8)V99.
+        05  LM-MONTHLY-TAX          PIC 9(6)V99.
+        05  LM-MONTHLY-INSURANCE    PIC 9(6)V99.
+        05  LM-MONTHLY-PMI          PIC 9(6)V99.
+        05  LM-TOTAL-PAYMENT        PIC 9(8)V99.
