@@ -0,0 +1,10 @@
+    *> Loan application record - one per line on LOAN-INPUT-FILE.
+    *> Submitted overnight by the branch offices for batch processing.
+    01  LOAN-APPLICATION-RECORD.
+        05  LA-LOAN-NUMBER          PIC X(10).
+        05  LA-PRINCIPAL            PIC 9(8)V99.
+        05  LA-INTEREST-ANNUAL      PIC 9(2)V999.
+        05  LA-YEARS                PIC 9(2).
+        05  LA-MONTHLY-TAX          PIC 9(6)V99.
+        05  LA-MONTHLY-INSURANCE    PIC 9(6)V99.
+        05  LA-MONTHLY-PMI          PIC 9(6)V99.
